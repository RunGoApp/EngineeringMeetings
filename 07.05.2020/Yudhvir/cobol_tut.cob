@@ -1,35 +1,692 @@
-000001 IDENTIFICATION DIVISION.
-000002 PROGRAM-ID. coboltut.
-000003 AUTHOR. Yudhvir Raj.
-000004 DATE-WRITTEN. May 07 2020.
-000005 ENVIRONMENT DIVISION.
-
-000006 DATA DIVISION.
-000009 FILE SECTION.
-000010 WORKING-STORAGE SECTION.
-000011 01 UserName PIC X(30) VALUE "You".
-000012*> Figurative Constant
-       01 Num1     PIC 9     VALUE ZEROS.
-       01 Num2     PIC 9     VALUE ZEROS.
-       01 Total    PIC 99    VALUE 0.
-       01 SSNum.
-           02 SSArea   PIC 999.
-           02 SSGroup  PIC 99.
-           02 SSSerial PIC 9999.
-      *> 01 PIValue CONSTANT AS 3.14.
-
-       PROCEDURE DIVISION.
-       DISPLAY "What is your name " WITH NO ADVANCING
-       ACCEPT UserName
-       DISPLAY "Hello " UserName
-
-      *> ZERO, ZEROES
-      *> SPACE, SPACES
-      *> Largest value of defined type
-      *> HIGH-VALUE, HIGH-VALUES
-      *> Lowest value of defined type
-      *> LOW-VALUE, LOW-VALUES
-    
-      *> WITH NO ADVANCING doesn't add new line
-
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. coboltut.
+000030 AUTHOR. Yudhvir Raj.
+000040 DATE-WRITTEN. May 07 2020.
+000050*
+000060* MODIFICATION HISTORY
+000070*    09 AUG 2026  YR  Add EMPLOYEE-MASTER indexed file so that
+000080*                     name/SSN registrations survive STOP RUN
+000090*                     instead of being keyed in and thrown away.
+000100*    09 AUG 2026  YR  Validate SSArea/SSGroup/SSSerial against
+000110*                     the standard invalid-SSN ranges and
+000120*                     re-prompt the operator until the entry
+000130*                     passes before it is accepted.
+000140*    09 AUG 2026  YR  Add a batch mode that reads NAME/SSN pairs
+000150*                     from TRANS-IN and writes one TRANS-OUT
+000160*                     listing line per record, for unattended
+000170*                     overnight runs.
+000180*    09 AUG 2026  YR  Pull the SSNum group out to copybook
+000190*                     SSNUM so it is no longer re-typed inline.
+000200*    09 AUG 2026  YR  Wire up real accumulation: Num1/Num2 are
+000210*                     added for every batch transaction and
+000220*                     rolled into Total, reported at end of job
+000230*                     on CONTROL-RPT.
+000240*    09 AUG 2026  YR  Append an AUDIT-LOG entry (name, SSN,
+000250*                     date/time, operator ID) every time a
+000260*                     registration is accepted or attempted.
+000270*    09 AUG 2026  YR  Look up EMPLOYEE-MASTER for an existing
+000280*                     SSN before accepting a new entry, in
+000290*                     either run mode; rename WS-/LK- items to
+000300*                     the CT- prefix.
+000310*    09 AUG 2026  YR  Checkpoint batch progress to RESTART-CKPT
+000320*                     every CT-CKPT-INTERVAL records so a rerun
+000330*                     after an abend resumes past the last
+000340*                     committed transaction instead of from the
+000350*                     top of TRANS-IN.
+000360*    09 AUG 2026  YR  Restructure interactive mode behind a
+000370*                     displayed Add/Lookup/Modify/Delete/Exit
+000380*                     menu driver instead of only doing an add.
+000390*    09 AUG 2026  YR  Mask SSN to XXX-XX-serial wherever a
+000400*                     registered person is shown to an operator.
+000410*    09 AUG 2026  YR  Replace the flat name field with a
+000420*                     structured last/first/middle-initial
+000430*                     group and reject a blank last name.
+000440*
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS EM-SSNUM
+000520         FILE STATUS IS CT-EMPMAST-STATUS.
+000530     SELECT TRANS-IN ASSIGN TO "TRANSIN"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS CT-TRANSIN-STATUS.
+000560     SELECT TRANS-OUT ASSIGN TO "TRANSOUT"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS CT-TRANSOUT-STATUS.
+000590     SELECT CONTROL-RPT ASSIGN TO "CTLRPT"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS CT-CTLRPT-STATUS.
+000620     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS CT-AUDIT-STATUS.
+000650     SELECT RESTART-CKPT ASSIGN TO "RESTART"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS CT-RESTART-STATUS.
+000680     SELECT HR-EXTRACT ASSIGN TO "HREXTRCT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS CT-HREXTR-STATUS.
+000710
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  EMPLOYEE-MASTER.
+000750 01  EMPLOYEE-MASTER-RECORD.
+000760     COPY SSNUM
+000770         REPLACING ==01  SSNum==    BY ==05  EM-SSNUM==
+000780                   ==02  SSArea==   BY ==10  EM-SSAREA==
+000790                   ==02  SSGroup==  BY ==10  EM-SSGROUP==
+000800                   ==02  SSSerial== BY ==10  EM-SSSERIAL==.
+000810     05  EM-NAME                 PIC X(30).
+000820     05  EM-ENTRY-DATE           PIC 9(08).
+000830
+000840 FD  TRANS-IN.
+000850 01  TRANS-IN-RECORD.
+000860     05  TI-LAST-NAME            PIC X(15).
+000870     05  TI-FIRST-NAME           PIC X(12).
+000880     05  TI-MIDDLE-INITIAL       PIC X(01).
+000890     05  FILLER                  PIC X(02).
+000900     COPY SSNUM
+000910         REPLACING ==01  SSNum==    BY ==05  TI-SSNUM==
+000920                   ==02  SSArea==   BY ==10  TI-SSAREA==
+000930                   ==02  SSGroup==  BY ==10  TI-SSGROUP==
+000940                   ==02  SSSerial== BY ==10  TI-SSSERIAL==.
+000950     05  TI-NUM1                 PIC 9.
+000960     05  TI-NUM2                 PIC 9.
+000970
+000980 FD  TRANS-OUT.
+000990 01  TRANS-OUT-RECORD            PIC X(80).
+001000
+001010 FD  CONTROL-RPT.
+001020 01  CONTROL-RPT-RECORD          PIC X(80).
+001030
+001040 FD  AUDIT-LOG.
+001050 01  AUDIT-LOG-RECORD            PIC X(100).
+001060
+001070 FD  RESTART-CKPT.
+001080 01  RESTART-CKPT-RECORD.
+001090     05  RC-REC-COUNT            PIC 9(08).
+001100     05  RC-COUNT-READ           PIC 9(08).
+001110     05  RC-COUNT-ACCEPTED       PIC 9(08).
+001120     05  RC-COUNT-REJ-SSN        PIC 9(08).
+001130     05  RC-COUNT-REJ-NAME       PIC 9(08).
+001140     05  RC-COUNT-REJ-DUP        PIC 9(08).
+001150
+001160 FD  HR-EXTRACT.
+001170 01  HR-EXTRACT-RECORD.
+001180     COPY SSNUM
+001190         REPLACING ==01  SSNum==    BY ==05  HE-SSNUM==
+001200                   ==02  SSArea==   BY ==10  HE-SSAREA==
+001210                   ==02  SSGroup==  BY ==10  HE-SSGROUP==
+001220                   ==02  SSSerial== BY ==10  HE-SSSERIAL==.
+001230     05  HE-LAST-NAME            PIC X(15).
+001240     05  HE-FIRST-NAME           PIC X(12).
+001250     05  HE-MIDDLE-INITIAL       PIC X(01).
+001260     05  HE-ENTRY-DATE           PIC 9(08).
+001270 WORKING-STORAGE SECTION.
+001280 01  EmployeeName.
+001290     05  EN-LAST-NAME         PIC X(15) VALUE SPACES.
+001300     05  EN-FIRST-NAME        PIC X(12) VALUE SPACES.
+001310     05  EN-MIDDLE-INITIAL    PIC X(01) VALUE SPACE.
+001320     05  FILLER               PIC X(02) VALUE SPACES.
+001330*> Figurative Constant
+001340 01  Num1     PIC 9            VALUE ZEROS.
+001350 01  Num2     PIC 9            VALUE ZEROS.
+001360 01  Total    PIC 9(7)V99      VALUE 0.
+001370 COPY SSNUM.
+001380*> 01 PIValue CONSTANT AS 3.14.
+001390
+001400 01  CT-EMPMAST-STATUS           PIC X(02) VALUE SPACES.
+001410     88  CT-EMPMAST-OK                     VALUE "00".
+001420     88  CT-EMPMAST-NOT-FOUND               VALUE "23", "35".
+001430
+001440 01  CT-TRANSIN-STATUS           PIC X(02) VALUE SPACES.
+001450     88  CT-TRANSIN-OK                      VALUE "00".
+001460     88  CT-TRANSIN-EOF                      VALUE "10".
+001470
+001480 01  CT-TRANSOUT-STATUS          PIC X(02) VALUE SPACES.
+001490
+001500 01  CT-CTLRPT-STATUS            PIC X(02) VALUE SPACES.
+001510
+001520 01  CT-CTL-TOTAL-ED             PIC ZZZ,ZZZ,ZZ9.99.
+001530
+001540 01  CT-COUNT-READ               PIC 9(08) COMP VALUE 0.
+001550 01  CT-COUNT-ACCEPTED           PIC 9(08) COMP VALUE 0.
+001560 01  CT-COUNT-REJ-SSN            PIC 9(08) COMP VALUE 0.
+001570 01  CT-COUNT-REJ-NAME           PIC 9(08) COMP VALUE 0.
+001580 01  CT-COUNT-REJ-DUP            PIC 9(08) COMP VALUE 0.
+001590 01  CT-COUNT-ED                 PIC ZZZ,ZZZ,ZZ9.
+001600
+001610 01  CT-RUN-MODE                 PIC X(01) VALUE "I".
+001620     88  CT-BATCH-MODE                      VALUE "B" "b".
+001630     88  CT-ONLINE-MODE                      VALUE "I" "i".
+001640
+001650 01  CT-EOF-SW                   PIC X(01) VALUE "N".
+001660     88  CT-END-OF-FILE                      VALUE "Y".
+001670
+001680 01  CT-SSN-VALID-SW             PIC X(01) VALUE "N".
+001690     88  CT-SSN-VALID                      VALUE "Y".
+001700     88  CT-SSN-INVALID                     VALUE "N".
+001710
+001720 01  CT-NAME-VALID-SW            PIC X(01) VALUE "N".
+001730     88  CT-NAME-VALID                      VALUE "Y".
+001740     88  CT-NAME-INVALID                     VALUE "N".
+001750
+001760 01  CT-DUP-SW                   PIC X(01) VALUE "N".
+001770     88  CT-DUP-FOUND                       VALUE "Y".
+001780     88  CT-DUP-NOT-FOUND                   VALUE "N".
+001790
+001800 01  CT-CURRENT-DATE-TIME.
+001810     05  CT-CURRENT-DATE         PIC 9(08).
+001820     05  CT-CURRENT-TIME         PIC 9(08).
+001830
+001840 01  CT-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+001850
+001860 01  CT-OPERATOR-ID              PIC X(10) VALUE SPACES.
+001870
+001880 01  CT-AUDIT-ACTION             PIC X(20) VALUE SPACES.
+001890
+001900 01  CT-MASKED-SSN               PIC X(11) VALUE SPACES.
+001910
+001920 01  CT-RESTART-STATUS           PIC X(02) VALUE SPACES.
+001930     88  CT-RESTART-OK                      VALUE "00".
+001940     88  CT-RESTART-NOT-FOUND                VALUE "35".
+001950
+001960 77  CT-CKPT-INTERVAL            PIC 9(04) COMP VALUE 50.
+001970 01  CT-REC-COUNT                PIC 9(08) COMP VALUE 0.
+001980 01  CT-CKPT-DUE-COUNT           PIC 9(04) COMP VALUE 0.
+001990 01  CT-SKIP-COUNT               PIC 9(08) COMP VALUE 0.
+002000
+002010 01  CT-HREXTR-STATUS            PIC X(02) VALUE SPACES.
+002020
+002030 01  CT-MENU-SW                  PIC X(01) VALUE "N".
+002040     88  CT-MENU-DONE                       VALUE "Y".
+002050
+002060 01  CT-MENU-CHOICE              PIC X(01) VALUE SPACES.
+002070     88  CT-MENU-ADD                        VALUE "A" "a".
+002080     88  CT-MENU-LOOKUP                     VALUE "L" "l".
+002090     88  CT-MENU-MODIFY                     VALUE "M" "m".
+002100     88  CT-MENU-DELETE                     VALUE "D" "d".
+002110     88  CT-MENU-EXIT                       VALUE "X" "x".
+002120
+002130 LINKAGE SECTION.
+002140 01  CT-PROGRAM-PARM.
+002150     05  CT-PARM-LEN             PIC S9(4) COMP.
+002160     05  CT-PARM-RUN-MODE        PIC X(01).
+002170
+002180 PROCEDURE DIVISION USING CT-PROGRAM-PARM.
+002190
+002200 0000-MAINLINE.
+002210     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002220     IF CT-PARM-RUN-MODE = SPACE
+002230         DISPLAY "Run in (B)atch or (I)nteractive mode " WITH NO
+002240             ADVANCING
+002250         ACCEPT CT-RUN-MODE
+002260     ELSE
+002270         MOVE CT-PARM-RUN-MODE TO CT-RUN-MODE
+002280     END-IF
+002290     IF CT-BATCH-MODE
+002300         PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+002310     ELSE
+002320         PERFORM 2000-MENU-DRIVER THRU 2000-EXIT
+002330     END-IF
+002340     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002350     STOP RUN.
+002360
+002370 1000-INITIALIZE.
+002380     OPEN I-O EMPLOYEE-MASTER
+002390     IF NOT CT-EMPMAST-OK
+002400         OPEN OUTPUT EMPLOYEE-MASTER
+002410         CLOSE EMPLOYEE-MASTER
+002420         OPEN I-O EMPLOYEE-MASTER
+002430     END-IF
+002440     IF CT-OPERATOR-ID = SPACES
+002450         DISPLAY "Operator ID " WITH NO ADVANCING
+002460         ACCEPT CT-OPERATOR-ID
+002470     END-IF
+002480     OPEN EXTEND AUDIT-LOG
+002490     IF CT-AUDIT-STATUS = "35"
+002500         OPEN OUTPUT AUDIT-LOG
+002510     END-IF
+002520     OPEN EXTEND HR-EXTRACT
+002530     IF CT-HREXTR-STATUS = "35"
+002540         OPEN OUTPUT HR-EXTRACT
+002550     END-IF.
+002560 1000-EXIT.
+002570     EXIT.
+002580
+002590 2000-MENU-DRIVER.
+002600     MOVE "N" TO CT-MENU-SW
+002610     PERFORM 2005-SHOW-MENU THRU 2005-EXIT
+002620         UNTIL CT-MENU-DONE.
+002630 2000-EXIT.
+002640     EXIT.
+002650
+002660 2005-SHOW-MENU.
+002670     DISPLAY "---------------------------------------------"
+002680     DISPLAY "  (A)dd  (L)ookup  (M)odify  (D)elete  e(X)it "
+002690     DISPLAY "---------------------------------------------"
+002700     DISPLAY "Select an option " WITH NO ADVANCING
+002710     ACCEPT CT-MENU-CHOICE
+002720     EVALUATE TRUE
+002730         WHEN CT-MENU-ADD
+002740             PERFORM 2010-ADD-EMPLOYEE THRU 2010-EXIT
+002750         WHEN CT-MENU-LOOKUP
+002760             PERFORM 2020-LOOKUP-EMPLOYEE THRU 2020-EXIT
+002770         WHEN CT-MENU-MODIFY
+002780             PERFORM 2030-MODIFY-EMPLOYEE THRU 2030-EXIT
+002790         WHEN CT-MENU-DELETE
+002800             PERFORM 2040-DELETE-EMPLOYEE THRU 2040-EXIT
+002810         WHEN CT-MENU-EXIT
+002820             SET CT-MENU-DONE TO TRUE
+002830         WHEN OTHER
+002840             DISPLAY "Invalid option - please re-enter"
+002850     END-EVALUATE.
+002860 2005-EXIT.
+002870     EXIT.
+002880
+002890 2010-ADD-EMPLOYEE.
+002900     PERFORM 2012-ACCEPT-NAME THRU 2012-EXIT
+002910     DISPLAY "Hello " EN-FIRST-NAME " " EN-LAST-NAME
+002920     PERFORM 2100-ACCEPT-SSN THRU 2100-EXIT
+002930     MOVE SSNum        TO EM-SSNUM
+002940     MOVE EmployeeName TO EM-NAME
+002950     ACCEPT CT-CURRENT-DATE FROM DATE YYYYMMDD
+002960     MOVE CT-CURRENT-DATE TO EM-ENTRY-DATE
+002970     WRITE EMPLOYEE-MASTER-RECORD
+002980         INVALID KEY
+002990             MOVE "REJECTED - DUP SSN"  TO CT-AUDIT-ACTION
+003000             DISPLAY "Unable to add " EN-FIRST-NAME " "
+003010                 EN-LAST-NAME " - SSN on file"
+003020         NOT INVALID KEY
+003030             MOVE "ADDED"               TO CT-AUDIT-ACTION
+003040             PERFORM 2080-WRITE-HR-EXTRACT THRU 2080-EXIT
+003050     END-WRITE
+003060     PERFORM 2060-WRITE-AUDIT THRU 2060-EXIT.
+003070 2010-EXIT.
+003080     EXIT.
+003090
+003100 2012-ACCEPT-NAME.
+003110     MOVE "N" TO CT-NAME-VALID-SW
+003120     PERFORM 2014-GET-AND-CHECK-NAME THRU 2014-EXIT
+003130         UNTIL CT-NAME-VALID.
+003140 2012-EXIT.
+003150     EXIT.
+003160
+003170 2014-GET-AND-CHECK-NAME.
+003180     MOVE SPACES TO EmployeeName
+003190     DISPLAY "Last name " WITH NO ADVANCING
+003200     ACCEPT EN-LAST-NAME
+003210     DISPLAY "First name " WITH NO ADVANCING
+003220     ACCEPT EN-FIRST-NAME
+003230     DISPLAY "Middle initial " WITH NO ADVANCING
+003240     ACCEPT EN-MIDDLE-INITIAL
+003250     IF EN-LAST-NAME = SPACES
+003260         SET CT-NAME-INVALID TO TRUE
+003270         DISPLAY "Last name cannot be blank - please re-enter"
+003280     ELSE
+003290         SET CT-NAME-VALID TO TRUE
+003300     END-IF.
+003310 2014-EXIT.
+003320     EXIT.
+003330
+003340 2020-LOOKUP-EMPLOYEE.
+003350     DISPLAY "What is the SSN to look up " WITH NO ADVANCING
+003360     ACCEPT SSNum
+003370     MOVE SSNum TO EM-SSNUM
+003380     READ EMPLOYEE-MASTER
+003390         INVALID KEY
+003400             DISPLAY "No employee on file for that SSN"
+003410         NOT INVALID KEY
+003420             MOVE EM-NAME TO EmployeeName
+003430             MOVE "LOOKUP"          TO CT-AUDIT-ACTION
+003440             PERFORM 2070-BUILD-MASKED-SSN THRU 2070-EXIT
+003450             DISPLAY "Name . . . . " EM-NAME
+003460             DISPLAY "SSN  . . . . " CT-MASKED-SSN
+003470             DISPLAY "Entry date . " EM-ENTRY-DATE
+003480             PERFORM 2060-WRITE-AUDIT THRU 2060-EXIT
+003490     END-READ.
+003500 2020-EXIT.
+003510     EXIT.
+003520
+003530 2030-MODIFY-EMPLOYEE.
+003540     DISPLAY "What is the SSN to modify " WITH NO ADVANCING
+003550     ACCEPT SSNum
+003560     MOVE SSNum TO EM-SSNUM
+003570     READ EMPLOYEE-MASTER
+003580         INVALID KEY
+003590             DISPLAY "No employee on file for that SSN"
+003600         NOT INVALID KEY
+003610             PERFORM 2070-BUILD-MASKED-SSN THRU 2070-EXIT
+003620             DISPLAY "Modifying " EM-NAME " SSN " CT-MASKED-SSN
+003630             PERFORM 2012-ACCEPT-NAME THRU 2012-EXIT
+003640             MOVE EmployeeName TO EM-NAME
+003650             REWRITE EMPLOYEE-MASTER-RECORD
+003660             MOVE "MODIFIED" TO CT-AUDIT-ACTION
+003670             PERFORM 2060-WRITE-AUDIT THRU 2060-EXIT
+003680     END-READ.
+003690 2030-EXIT.
+003700     EXIT.
+003710
+003720 2040-DELETE-EMPLOYEE.
+003730     DISPLAY "What is the SSN to delete " WITH NO ADVANCING
+003740     ACCEPT SSNum
+003750     MOVE SSNum TO EM-SSNUM
+003760     READ EMPLOYEE-MASTER
+003770         INVALID KEY
+003780             DISPLAY "No employee on file for that SSN"
+003790         NOT INVALID KEY
+003800             PERFORM 2070-BUILD-MASKED-SSN THRU 2070-EXIT
+003810             MOVE EM-NAME TO EmployeeName
+003820             DISPLAY "Deleting " EM-NAME " SSN " CT-MASKED-SSN
+003830             DELETE EMPLOYEE-MASTER RECORD
+003840             MOVE "DELETED" TO CT-AUDIT-ACTION
+003850             PERFORM 2060-WRITE-AUDIT THRU 2060-EXIT
+003860     END-READ.
+003870 2040-EXIT.
+003880     EXIT.
+003890
+003900 2100-ACCEPT-SSN.
+003910     MOVE "N" TO CT-SSN-VALID-SW
+003920     PERFORM 2150-GET-AND-CHECK-SSN THRU 2150-EXIT
+003930         UNTIL CT-SSN-VALID.
+003940 2100-EXIT.
+003950     EXIT.
+003960
+003970 2150-GET-AND-CHECK-SSN.
+003980     DISPLAY "What is your SSN " WITH NO ADVANCING
+003990     ACCEPT SSNum
+004000     PERFORM 2200-VALIDATE-SSN THRU 2200-EXIT
+004010     IF CT-SSN-INVALID
+004020         DISPLAY "Invalid SSN - please re-enter"
+004030     ELSE
+004040         PERFORM 2300-CHECK-DUPLICATE THRU 2300-EXIT
+004050         IF CT-DUP-FOUND
+004060             SET CT-SSN-INVALID TO TRUE
+004070             DISPLAY "SSN already on file - please re-enter"
+004080         END-IF
+004090     END-IF.
+004100 2150-EXIT.
+004110     EXIT.
+004120
+004130 2200-VALIDATE-SSN.
+004140     SET CT-SSN-VALID TO TRUE
+004150     IF SSArea = 000 OR SSArea = 666 OR SSArea >= 900
+004160         SET CT-SSN-INVALID TO TRUE
+004170     END-IF
+004180     IF SSGroup = 00
+004190         SET CT-SSN-INVALID TO TRUE
+004200     END-IF
+004210     IF SSSerial = 0000
+004220         SET CT-SSN-INVALID TO TRUE
+004230     END-IF.
+004240 2200-EXIT.
+004250     EXIT.
+004260
+004270 2300-CHECK-DUPLICATE.
+004280     SET CT-DUP-NOT-FOUND TO TRUE
+004290     MOVE SSNum TO EM-SSNUM
+004300     READ EMPLOYEE-MASTER
+004310         INVALID KEY
+004320             SET CT-DUP-NOT-FOUND TO TRUE
+004330         NOT INVALID KEY
+004340             SET CT-DUP-FOUND TO TRUE
+004350     END-READ.
+004360 2300-EXIT.
+004370     EXIT.
+004380
+004390 2060-WRITE-AUDIT.
+004400     ACCEPT CT-CURRENT-DATE FROM DATE YYYYMMDD
+004410     ACCEPT CT-CURRENT-TIME FROM TIME
+004420     MOVE SPACES TO AUDIT-LOG-RECORD
+004430     STRING EmployeeName          DELIMITED BY SIZE
+004440         " SSN "              DELIMITED BY SIZE
+004450         SSArea               DELIMITED BY SIZE
+004460         "-"                  DELIMITED BY SIZE
+004470         SSGroup              DELIMITED BY SIZE
+004480         "-"                  DELIMITED BY SIZE
+004490         SSSerial             DELIMITED BY SIZE
+004500         " "                  DELIMITED BY SIZE
+004510         CT-CURRENT-DATE      DELIMITED BY SIZE
+004520         " "                  DELIMITED BY SIZE
+004530         CT-CURRENT-TIME      DELIMITED BY SIZE
+004540         " OPR "              DELIMITED BY SIZE
+004550         CT-OPERATOR-ID       DELIMITED BY SIZE
+004560         " "                  DELIMITED BY SIZE
+004570         CT-AUDIT-ACTION      DELIMITED BY SIZE
+004580         INTO AUDIT-LOG-RECORD
+004590     END-STRING
+004600     WRITE AUDIT-LOG-RECORD.
+004610 2060-EXIT.
+004620     EXIT.
+004630
+004640 2070-BUILD-MASKED-SSN.
+004650     MOVE SPACES TO CT-MASKED-SSN
+004660     STRING "XXX-XX-"       DELIMITED BY SIZE
+004670         EM-SSSERIAL        DELIMITED BY SIZE
+004680         INTO CT-MASKED-SSN
+004690     END-STRING.
+004700 2070-EXIT.
+004710     EXIT.
+004720
+004730 2080-WRITE-HR-EXTRACT.
+004740     MOVE SPACES TO HR-EXTRACT-RECORD
+004750     MOVE SSArea           TO HE-SSAREA
+004760     MOVE SSGroup          TO HE-SSGROUP
+004770     MOVE SSSerial         TO HE-SSSERIAL
+004780     MOVE EN-LAST-NAME     TO HE-LAST-NAME
+004790     MOVE EN-FIRST-NAME    TO HE-FIRST-NAME
+004800     MOVE EN-MIDDLE-INITIAL TO HE-MIDDLE-INITIAL
+004810     MOVE CT-CURRENT-DATE  TO HE-ENTRY-DATE
+004820     WRITE HR-EXTRACT-RECORD.
+004830 2080-EXIT.
+004840     EXIT.
+004850
+004860 3000-BATCH-PROCESS.
+004870     OPEN INPUT TRANS-IN
+004880     OPEN OUTPUT TRANS-OUT
+004890     PERFORM 3400-RESTART-CHECK THRU 3400-EXIT
+004900     PERFORM 3100-READ-TRANS THRU 3100-EXIT
+004910     PERFORM 3200-PROCESS-ONE-TRANS THRU 3200-EXIT
+004920         UNTIL CT-END-OF-FILE
+004930     CLOSE TRANS-IN
+004940     CLOSE TRANS-OUT
+004950     PERFORM 3500-CLEAR-CHECKPOINT THRU 3500-EXIT
+004960     PERFORM 8000-WRITE-CONTROL-RPT THRU 8000-EXIT.
+004970 3000-EXIT.
+004980     EXIT.
+004990
+005000 3100-READ-TRANS.
+005010     READ TRANS-IN
+005020         AT END SET CT-END-OF-FILE TO TRUE
+005030     END-READ.
+005040 3100-EXIT.
+005050     EXIT.
+005060
+005070 3200-PROCESS-ONE-TRANS.
+005080     MOVE SPACES TO TRANS-OUT-RECORD
+005090     ADD 1 TO CT-COUNT-READ
+005100     MOVE TI-LAST-NAME      TO EN-LAST-NAME
+005110     MOVE TI-FIRST-NAME     TO EN-FIRST-NAME
+005120     MOVE TI-MIDDLE-INITIAL TO EN-MIDDLE-INITIAL
+005130     MOVE TI-SSNUM    TO SSNum
+005140     MOVE TI-NUM1     TO Num1
+005150     MOVE TI-NUM2     TO Num2
+005160     ADD Num1 Num2 TO Total ROUNDED
+005170     IF EN-LAST-NAME = SPACES
+005180         ADD 1 TO CT-COUNT-REJ-NAME
+005190         MOVE "REJECTED - INVALID NAME" TO CT-AUDIT-ACTION
+005200         STRING EmployeeName DELIMITED BY SIZE
+005210             " - REJECTED - INVALID NAME" DELIMITED BY SIZE
+005220             INTO TRANS-OUT-RECORD
+005230         END-STRING
+005240     ELSE
+005250         PERFORM 2200-VALIDATE-SSN THRU 2200-EXIT
+005260         IF CT-SSN-INVALID
+005270             ADD 1 TO CT-COUNT-REJ-SSN
+005280             MOVE "REJECTED - INVALID SSN" TO CT-AUDIT-ACTION
+005290             STRING EmployeeName DELIMITED BY SIZE
+005300                 " - REJECTED - INVALID SSN" DELIMITED BY SIZE
+005310                 INTO TRANS-OUT-RECORD
+005320             END-STRING
+005330         ELSE
+005340             PERFORM 2300-CHECK-DUPLICATE THRU 2300-EXIT
+005350             IF CT-DUP-FOUND
+005360                 ADD 1 TO CT-COUNT-REJ-DUP
+005370                 MOVE "REJECTED - DUP SSN" TO CT-AUDIT-ACTION
+005380                 STRING EmployeeName DELIMITED BY SIZE
+005390                     " - REJECTED - DUPLICATE SSN"
+005400                     DELIMITED BY SIZE INTO TRANS-OUT-RECORD
+005410                 END-STRING
+005420             ELSE
+005430                 MOVE SSNum     TO EM-SSNUM
+005440                 MOVE EmployeeName  TO EM-NAME
+005450                 ACCEPT CT-CURRENT-DATE FROM DATE YYYYMMDD
+005460                 MOVE CT-CURRENT-DATE TO EM-ENTRY-DATE
+005470                 WRITE EMPLOYEE-MASTER-RECORD
+005480                     INVALID KEY
+005490                         ADD 1 TO CT-COUNT-REJ-DUP
+005500                         MOVE "REJECTED - DUP SSN"
+005510                             TO CT-AUDIT-ACTION
+005520                         STRING EmployeeName DELIMITED BY SIZE
+005530                             " - REJECTED - DUPLICATE SSN"
+005540                             DELIMITED BY SIZE
+005550                             INTO TRANS-OUT-RECORD
+005560                         END-STRING
+005570                     NOT INVALID KEY
+005580                         ADD 1 TO CT-COUNT-ACCEPTED
+005590                         MOVE "ADDED" TO CT-AUDIT-ACTION
+005600                         PERFORM 2080-WRITE-HR-EXTRACT
+005610                             THRU 2080-EXIT
+005620                         STRING EmployeeName DELIMITED BY SIZE
+005630                             " - ADDED" DELIMITED BY SIZE
+005640                             INTO TRANS-OUT-RECORD
+005650                         END-STRING
+005660                 END-WRITE
+005670             END-IF
+005680         END-IF
+005690     END-IF.
+005700     PERFORM 2060-WRITE-AUDIT THRU 2060-EXIT
+005710     WRITE TRANS-OUT-RECORD
+005720     ADD 1 TO CT-REC-COUNT
+005730     ADD 1 TO CT-CKPT-DUE-COUNT
+005740     IF CT-CKPT-DUE-COUNT >= CT-CKPT-INTERVAL
+005750         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+005760         MOVE 0 TO CT-CKPT-DUE-COUNT
+005770     END-IF
+005780     PERFORM 3100-READ-TRANS THRU 3100-EXIT.
+005790 3200-EXIT.
+005800     EXIT.
+005810
+005820 3300-WRITE-CHECKPOINT.
+005830     MOVE CT-REC-COUNT       TO RC-REC-COUNT
+005840     MOVE CT-COUNT-READ      TO RC-COUNT-READ
+005850     MOVE CT-COUNT-ACCEPTED  TO RC-COUNT-ACCEPTED
+005860     MOVE CT-COUNT-REJ-SSN   TO RC-COUNT-REJ-SSN
+005870     MOVE CT-COUNT-REJ-NAME  TO RC-COUNT-REJ-NAME
+005880     MOVE CT-COUNT-REJ-DUP   TO RC-COUNT-REJ-DUP
+005890     OPEN OUTPUT RESTART-CKPT
+005900     WRITE RESTART-CKPT-RECORD
+005910     CLOSE RESTART-CKPT.
+005920 3300-EXIT.
+005930     EXIT.
+005940
+005950 3400-RESTART-CHECK.
+005960     MOVE 0 TO CT-REC-COUNT
+005970     MOVE 0 TO CT-SKIP-COUNT
+005980     OPEN INPUT RESTART-CKPT
+005990     IF CT-RESTART-OK
+006000         READ RESTART-CKPT
+006010             AT END CONTINUE
+006020             NOT AT END
+006030                 MOVE RC-REC-COUNT TO CT-SKIP-COUNT
+006040                 MOVE RC-COUNT-READ     TO CT-COUNT-READ
+006050                 MOVE RC-COUNT-ACCEPTED TO CT-COUNT-ACCEPTED
+006060                 MOVE RC-COUNT-REJ-SSN  TO CT-COUNT-REJ-SSN
+006070                 MOVE RC-COUNT-REJ-NAME TO CT-COUNT-REJ-NAME
+006080                 MOVE RC-COUNT-REJ-DUP  TO CT-COUNT-REJ-DUP
+006090         END-READ
+006100         CLOSE RESTART-CKPT
+006110     END-IF
+006120     IF CT-SKIP-COUNT > 0
+006130         DISPLAY "Restarting after record " CT-SKIP-COUNT
+006140         PERFORM 3450-SKIP-ONE-TRANS THRU 3450-EXIT
+006150             CT-SKIP-COUNT TIMES
+006160         MOVE CT-SKIP-COUNT TO CT-REC-COUNT
+006170     END-IF.
+006180 3400-EXIT.
+006190     EXIT.
+006200
+006210 3450-SKIP-ONE-TRANS.
+006220     PERFORM 3100-READ-TRANS THRU 3100-EXIT.
+006230 3450-EXIT.
+006240     EXIT.
+006250
+006260 3500-CLEAR-CHECKPOINT.
+006270     MOVE 0 TO RC-REC-COUNT
+006280     MOVE 0 TO RC-COUNT-READ
+006290     MOVE 0 TO RC-COUNT-ACCEPTED
+006300     MOVE 0 TO RC-COUNT-REJ-SSN
+006310     MOVE 0 TO RC-COUNT-REJ-NAME
+006320     MOVE 0 TO RC-COUNT-REJ-DUP
+006330     OPEN OUTPUT RESTART-CKPT
+006340     WRITE RESTART-CKPT-RECORD
+006350     CLOSE RESTART-CKPT.
+006360 3500-EXIT.
+006370     EXIT.
+006380
+006390 8000-WRITE-CONTROL-RPT.
+006400     OPEN OUTPUT CONTROL-RPT
+006410     MOVE Total TO CT-CTL-TOTAL-ED
+006420     MOVE SPACES TO CONTROL-RPT-RECORD
+006430     STRING "TOTAL AMOUNT PROCESSED . . . . " DELIMITED BY SIZE
+006440         CT-CTL-TOTAL-ED DELIMITED BY SIZE
+006450         INTO CONTROL-RPT-RECORD
+006460     END-STRING
+006470     WRITE CONTROL-RPT-RECORD
+006480     MOVE CT-COUNT-READ TO CT-COUNT-ED
+006490     MOVE SPACES TO CONTROL-RPT-RECORD
+006500     STRING "RECORDS READ . . . . . . . . . " DELIMITED BY SIZE
+006510         CT-COUNT-ED DELIMITED BY SIZE
+006520         INTO CONTROL-RPT-RECORD
+006530     END-STRING
+006540     WRITE CONTROL-RPT-RECORD
+006550     MOVE CT-COUNT-ACCEPTED TO CT-COUNT-ED
+006560     MOVE SPACES TO CONTROL-RPT-RECORD
+006570     STRING "RECORDS ACCEPTED . . . . . . . " DELIMITED BY SIZE
+006580         CT-COUNT-ED DELIMITED BY SIZE
+006590         INTO CONTROL-RPT-RECORD
+006600     END-STRING
+006610     WRITE CONTROL-RPT-RECORD
+006620     MOVE CT-COUNT-REJ-SSN TO CT-COUNT-ED
+006630     MOVE SPACES TO CONTROL-RPT-RECORD
+006640     STRING "RECORDS REJECTED - INVALID SSN " DELIMITED BY SIZE
+006650         CT-COUNT-ED DELIMITED BY SIZE
+006660         INTO CONTROL-RPT-RECORD
+006670     END-STRING
+006680     WRITE CONTROL-RPT-RECORD
+006690     MOVE CT-COUNT-REJ-NAME TO CT-COUNT-ED
+006700     MOVE SPACES TO CONTROL-RPT-RECORD
+006710     STRING "RECORDS REJECTED - INVALID NAME " DELIMITED BY SIZE
+006720         CT-COUNT-ED DELIMITED BY SIZE
+006730         INTO CONTROL-RPT-RECORD
+006740     END-STRING
+006750     WRITE CONTROL-RPT-RECORD
+006760     MOVE CT-COUNT-REJ-DUP TO CT-COUNT-ED
+006770     MOVE SPACES TO CONTROL-RPT-RECORD
+006780     STRING "RECORDS REJECTED - DUPLICATE SSN" DELIMITED BY SIZE
+006790         CT-COUNT-ED DELIMITED BY SIZE
+006800         INTO CONTROL-RPT-RECORD
+006810     END-STRING
+006820     WRITE CONTROL-RPT-RECORD
+006830     CLOSE CONTROL-RPT.
+006840 8000-EXIT.
+006850     EXIT.
+006860
+006870 9000-TERMINATE.
+006880     CLOSE EMPLOYEE-MASTER
+006890     CLOSE AUDIT-LOG
+006900     CLOSE HR-EXTRACT.
+006910 9000-EXIT.
+006920     EXIT.

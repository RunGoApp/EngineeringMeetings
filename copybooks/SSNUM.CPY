@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* SSNUM.CPY
+000030*
+000040*   Shared Social Security Number group layout.  COPY this
+000050*   member wherever a program needs the SSArea/SSGroup/SSSerial
+000060*   breakdown so every program agrees on the same PIC clauses.
+000070*
+000080*   A plain "COPY SSNUM." pulls in the group as 01 SSNum.
+000090*   Where a program needs the group nested under a different
+000100*   level number and/or name (for example as part of a file
+000110*   record), use REPLACING to retarget the level and the group
+000120*   and elementary names, e.g.
+000130*
+000140*       05  EM-SSNUM.
+000150*           COPY SSNUM REPLACING ==01  SSNum==   BY ==05  EM-SSNUM==
+000160*                                ==02  SSArea==  BY ==10  EM-SSAREA==
+000170*                                ==02  SSGroup== BY ==10  EM-SSGROUP==
+000180*                                ==02  SSSerial==BY ==10  EM-SSSERIAL==.
+000190*
+000200* MODIFICATION HISTORY
+000210*    09 AUG 2026  YR  Extracted from coboltut WORKING-STORAGE so
+000220*                     the master file writer, the SSN validation
+000230*                     routine, and any future lookup program all
+000240*                     share one definition.
+000250******************************************************************
+000260 01  SSNum.
+000270     02  SSArea   PIC 999.
+000280     02  SSGroup  PIC 99.
+000290     02  SSSerial PIC 9999.

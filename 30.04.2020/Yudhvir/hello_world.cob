@@ -1,21 +1,80 @@
-000001* specify special identificaton divison
-000002* must be declared first in a program
-000003* dots are used to specify the end of a sentence
-000004* unique program id specified, 1-30 characters
-000005* to compile run cobc -x hello_world.cobol
-000006* the -x generates an executable it seems
-000007* you can use .cobol or .cob extension for cobol
-000008 IDENTIFICATION DIVISION.
-000009 PROGRAM-ID. HELLO.
-000010* procedure divison is used to include the logic for the program
-000011* it consists of executable statements using variables defined
-000012* in the data division, paragraphs & section names are
-000013* user-defined, there must be at least one statement in this
-000014* division, the last statement is used to end execution
-000015* it can either be STOP RUN which is used in the calling programs
-000016* or EXIT PROGRAM which is used in the called programs
-000017 PROCEDURE DIVISION.
-000018* display the text "hello world"
-000019 DISPLAY "Hello World!".
-000020 STOP RUN.
-000021* cobol programs must end in new lines
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO.
+000030 AUTHOR. Yudhvir Raj.
+000040 INSTALLATION. COBOLTUT.
+000050 DATE-WRITTEN. Apr 30 2020.
+000060 DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*    09 AUG 2026  YR  Repurpose HELLO as the operator sign-on
+000100*                     banner for the registration job stream -
+000110*                     capture and validate the operator ID and
+000120*                     stamp the run date before COBOLTUT or any
+000130*                     other step in the suite executes.
+000140*
+000150******************************************************************
+000160* HELLO - OPERATOR SIGN-ON BANNER.
+000170*
+000180*   Accepts an operator ID, re-prompting until it is non-blank,
+000190*   and displays it back along with the run date so the job log
+000200*   shows who is running the suite before COBOLTUT or any later
+000210*   step in the job stream executes.
+000220******************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260 01  HL-OPERATOR-ID              PIC X(10) VALUE SPACES.
+000270 01  HL-OPERATOR-VALID-SW        PIC X(01) VALUE "N".
+000280     88  HL-OPERATOR-VALID                  VALUE "Y".
+000290     88  HL-OPERATOR-INVALID                VALUE "N".
+000300 01  HL-RUN-DATE                 PIC 9(08) VALUE ZEROS.
+000310 77  HL-MAX-RETRIES              PIC 9(02) VALUE 3.
+000320 01  HL-RETRY-COUNT              PIC 9(02) VALUE 0.
+000330 01  HL-RETRY-EXCEEDED-SW        PIC X(01) VALUE "N".
+000340     88  HL-RETRY-EXCEEDED                  VALUE "Y".
+000350 PROCEDURE DIVISION.
+000360*****************************************************************
+000370* 0000-MAINLINE - SIGN THE OPERATOR ON AND STAMP THE RUN DATE.
+000380*****************************************************************
+000390 0000-MAINLINE.
+000400     PERFORM 1000-ACCEPT-OPERATOR THRU 1000-EXIT
+000410         UNTIL HL-OPERATOR-VALID OR HL-RETRY-EXCEEDED
+000420     IF HL-RETRY-EXCEEDED
+000430         DISPLAY "Operator ID not supplied - sign-on failed"
+000440         MOVE 16 TO RETURN-CODE
+000450     ELSE
+000460         PERFORM 2000-SHOW-BANNER THRU 2000-EXIT
+000470     END-IF
+000480     STOP RUN.
+000490 0000-EXIT.
+000500     EXIT.
+000510*
+000520*****************************************************************
+000530* 1000-ACCEPT-OPERATOR - ACCEPT AN OPERATOR ID AND REJECT BLANKS.
+000540*****************************************************************
+000550 1000-ACCEPT-OPERATOR.
+000560     DISPLAY "Operator ID " WITH NO ADVANCING
+000570     ACCEPT HL-OPERATOR-ID
+000580     IF HL-OPERATOR-ID = SPACES
+000590         SET HL-OPERATOR-INVALID TO TRUE
+000600         ADD 1 TO HL-RETRY-COUNT
+000610         IF HL-RETRY-COUNT >= HL-MAX-RETRIES
+000620             SET HL-RETRY-EXCEEDED TO TRUE
+000630         ELSE
+000640             DISPLAY "Operator ID cannot be blank - re-enter"
+000650         END-IF
+000660     ELSE
+000670         SET HL-OPERATOR-VALID TO TRUE
+000680     END-IF.
+000690 1000-EXIT.
+000700     EXIT.
+000710*
+000720*****************************************************************
+000730* 2000-SHOW-BANNER - DISPLAY THE SIGNED-ON OPERATOR AND RUN DATE.
+000740*****************************************************************
+000750 2000-SHOW-BANNER.
+000760     ACCEPT HL-RUN-DATE FROM DATE YYYYMMDD
+000770     DISPLAY "Hello " HL-OPERATOR-ID
+000780     DISPLAY "Run date " HL-RUN-DATE.
+000790 2000-EXIT.
+000800     EXIT.

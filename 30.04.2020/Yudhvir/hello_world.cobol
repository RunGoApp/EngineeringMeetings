@@ -4,7 +4,7 @@
 000004* unique program id specified, 1-30 characters
 000005* to compile run cobc -x hello_world.cobol
 000006 IDENTIFICATION DIVISION.
-000007 PROGRAM-ID. HELLO.
+000007 PROGRAM-ID. HELLOTUT.
 000008* procedure divison is used to include the logic for the program
 000009* it consists of executable statements using variables defined
 000010* in the data division, paragraphs & section names are

@@ -0,0 +1,71 @@
+//COBTNITE JOB (ACCTNO),'NIGHTLY COBOLTUT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* COBTNITE - NIGHTLY BATCH DRIVER FOR THE EMPLOYEE REGISTRATION
+//*            SUITE (COBOLTUT).
+//*
+//* STEP005  RUNS HELLO, THE OPERATOR SIGN-ON BANNER, TO STAMP WHO
+//*          (OR WHAT SCHEDULED ID) IS RUNNING THE SUITE AND ON WHAT
+//*          DATE BEFORE ANY REGISTRATION STEP EXECUTES.  HELLO READS
+//*          THE OPERATOR ID FROM THE SAME OPERID DATASET THAT
+//*          STEP010 READS, SO THE TWO STEPS ALWAYS NAME THE SAME
+//*          OPERATOR.  A BLANK/MISSING OPERATOR ID ABENDS STEP005
+//*          (NONZERO RETURN CODE) SO STEP010 DOES NOT RUN.
+//* STEP010  RUNS COBOLTUT IN BATCH MODE (PARM='B') AGAINST THE DAY'S
+//*          TRANSIN FILE, UPDATING EMPMAST AND PRODUCING TRANSOUT,
+//*          CTLRPT, AUDITLOG AND HREXTRCT.  THE OPERATOR ID COMES
+//*          FROM SYSIN (THE SAME OPERID DATASET STEP005 READ), NOT
+//*          FROM PARM, SO THE AUDIT TRAIL NAMES THE SAME OPERATOR
+//*          THE SIGN-ON BANNER DISPLAYED.
+//* STEP020  SORTS THE TRANSOUT LISTING INTO NAME SEQUENCE FOR THE
+//*          MORNING DISTRIBUTION REPORT.
+//*
+//* MODIFICATION HISTORY
+//*    09 AUG 2026  YR  INITIAL JOB STREAM - REPLACES MANUAL,
+//*                      INTERACTIVE LAUNCH OF COBOLTUT.
+//*    09 AUG 2026  YR  ADD STEP005 TO RUN THE HELLO SIGN-ON BANNER
+//*                      AHEAD OF COBOLTUT.
+//*    09 AUG 2026  YR  DRIVE RUN MODE FROM PARM INSTEAD OF AN
+//*                      INTERACTIVE ACCEPT, POINT STEP010'S SYSIN AT
+//*                      THE SAME OPERID DATASET STEP005 READS SO
+//*                      BOTH STEPS AGREE ON THE OPERATOR, AND ADD
+//*                      THE HREXTRCT DD COBOLTUT NOW WRITES.
+//*    09 AUG 2026  YR  ADD THE RESTART DD COBOLTUT'S CHECKPOINT/
+//*                      RESTART LOGIC NEEDS, AND FIX STEP020'S
+//*                      SORTIN TO READ BACK THE GENERATION STEP010
+//*                      JUST CREATED (0) RATHER THAN (+1).
+//*********************************************************************
+//STEP005  EXEC PGM=HELLO
+//STEPLIB  DD   DSN=PROD.COBOLTUT.LOADLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.COBOLTUT.OPERID,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=COBOLTUT,PARM='B',COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=PROD.COBOLTUT.LOADLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.COBOLTUT.OPERID,DISP=SHR
+//TRANSIN  DD   DSN=PROD.COBOLTUT.TRANSIN,DISP=SHR
+//EMPMAST  DD   DSN=PROD.COBOLTUT.EMPMAST,DISP=SHR
+//TRANSOUT DD   DSN=PROD.COBOLTUT.TRANSOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLRPT   DD   DSN=PROD.COBOLTUT.CTLRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.COBOLTUT.AUDITLOG,DISP=SHR
+//HREXTRCT DD   DSN=PROD.COBOLTUT.HREXTRCT,DISP=SHR
+//RESTART  DD   DSN=PROD.COBOLTUT.RESTART,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.COBOLTUT.TRANSOUT(0),DISP=SHR
+//SORTOUT  DD   DSN=PROD.COBOLTUT.TRANSOUT.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,30,CH,A)
+/*
